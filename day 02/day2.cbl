@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. GIFT-SHOP.
+       PROGRAM-ID. GIFT-SHOP2.
        AUTHOR. ZACHARY HARDIN.
        DATE-WRITTEN. DEC 2 2025.
       ***************************************************************
@@ -10,74 +10,187 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
       *    INPUT FILE
-           SELECT INPUT-FILE ASSIGN TO 'INFILE.TXT'
+           SELECT INPUT-FILE ASSIGN TO 'INFILE2.TXT'
                ORGANIZATION IS LINE SEQUENTIAL.
+      *    DETAIL REPORT OF INVALID IDS FOUND
+           SELECT DETAIL-FILE ASSIGN TO 'INVALOUT.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           COPY CTLTOTSL.
 
        DATA DIVISION.
        FILE SECTION.
+      *    WIDE ENOUGH TO HOLD WS-MAX-RANGES (200) ID RANGES AT
+      *    WS-ID-RANGE'S FULL WIDTH (21) PLUS THEIR SEPARATING COMMAS,
+      *    SO THE "MORE THAN 200 RANGES" CHECK BELOW IS THE ACTUAL
+      *    LIMIT INSTEAD OF THE RECORD SILENTLY TRUNCATING FIRST
        FD  INPUT-FILE
            BLOCK CONTAINS 0 RECORDS
-           RECORD CONTAINS 500 CHARACTERS
+           RECORD CONTAINS 4400 CHARACTERS
            RECORDING MODE IS F
            LABEL RECORDS ARE STANDARD
            DATA RECORD IS INPUT-RECORD.
        01  INPUT-RECORD.
-           05 IN-DIRECTION                      PIC X(500).
+           05 IN-DIRECTION                      PIC X(4400).
+
+       FD  DETAIL-FILE
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS DETAIL-RECORD.
+       01  DETAIL-RECORD                        PIC X(80).
+
+       COPY CTLTOTFD.
 
        WORKING-STORAGE SECTION.
        01  WS-BEGIN                             PIC X(27)
            VALUE 'WORKING STORAGE BEGINS HERE'.
-       
+
+           COPY EOFSW.
+
        01  WS-IF-ARR.
-           05  WS-ID-RANGE OCCURS 40 TIMES          PIC X(21).
-       01  WS-RANGE-CNT                         PIC 9(2)   VALUE 0.
+           05  WS-ID-RANGE OCCURS 200 TIMES         PIC X(21).
+       01  WS-MAX-RANGES                        PIC 9(3)   VALUE 200.
+       01  WS-BUILD-CNT                         PIC 9(3)   VALUE 0.
+       01  WS-UNSTR-PTR                         PIC 9(5)   VALUE 1.
+       01  WS-RANGE-CNT                         PIC 9(3)   VALUE 0.
        01  WS-FIRST-ID                          PIC X(10).
        01  WS-SECOND-ID                         PIC X(10).
        01  WS-FIRST-ID-N                        PIC 9(10).
        01  WS-SECOND-ID-N                       PIC 9(10).
        01  WS-NUM-CNT                           PIC 9(2).
        01  WS-CURR-NUM                          PIC 9(10).
-       01  WS-CURR-NUM-A                        PIC X(10).
-       01  WS-START-NUM                         PIC 9(2).
-       01  WS-NUM-LENGTH                        PIC 9(2).
-       01  WS-HALF                              PIC 9(1).
        01  WS-VAL-START-POS                     PIC 9(2).
        01  WS-POT-SEQ                           PIC 9(5).
        01  WS-CUR-SEQ                           PIC 9(5).
        01  WS-DIFF-FOUND                        PIC X(1).
            88 DIFF-FOUND                                   VALUE 'Y'.
            88 NO-DIFF-FOUND                                VALUE 'N'.
-       01  WS-NUM-FIRST-HALF                    PIC 9(5).
-       01  WS-NUM-SECOND-HALF                   PIC 9(5).
        01  WS-LEADING-ZEROS                     PIC 9(2).
-       01  WS-RPT-LENGTH                        PIC 9(1).
        01  OUT-SUM                              PIC 9(18)  VALUE 0.
+      *    COUNTS RANGES THAT ACTUALLY RAN THROUGH THE INVALID-ID
+      *    SCAN, SO THE CONTROL TOTAL IS RIGHT WHETHER THE INPUT
+      *    RAN OUT BEFORE WS-MAX-RANGES OR FILLED THE TABLE EXACTLY
+       01  WS-RANGES-PROCESSED                  PIC 9(3)   VALUE 0.
+
+      *    FIELDS FOR GENERATING REPEATED-DIGIT CANDIDATES DIRECTLY
+      *    INSTEAD OF WALKING EVERY NUMBER IN A WIDE RANGE
+       01  WS-LEN-CALC-NUM                      PIC 9(10).
+       01  WS-LEN-CALC-RESULT                   PIC 9(2).
+       01  WS-FIRST-LEN                         PIC 9(2).
+       01  WS-SECOND-LEN                        PIC 9(2).
+       01  WS-GEN-LEN                           PIC 9(2).
+       01  WS-GEN-LO                            PIC 9(10).
+       01  WS-GEN-HI                            PIC 9(10).
+       01  WS-GEN-FULL-HI                       PIC 9(10).
+       01  WS-GEN-HALF                          PIC 9(2).
+       01  WS-GEN-R                             PIC 9(2).
+       01  WS-GEN-RPRIME                        PIC 9(2).
+       01  WS-GEN-REPS                          PIC 9(2).
+       01  WS-GEN-UNIT-LO                       PIC 9(10).
+       01  WS-GEN-UNIT-HI                       PIC 9(10).
+       01  WS-GEN-UNIT                          PIC 9(10).
+       01  WS-GEN-UNIT-N10                      PIC 9(10).
+       01  WS-GEN-SUBSTART                      PIC 9(2).
+       01  WS-GEN-UNIT-A                        PIC X(10).
+       01  WS-GEN-PRIMITIVE                     PIC X(1).
+           88 GEN-PRIMITIVE                               VALUE 'Y'.
+           88 GEN-NOT-PRIMITIVE                            VALUE 'N'.
+       01  WS-GEN-MULT                          PIC 9(18).
+       01  WS-GEN-NUM                           PIC 9(18).
+
+       01  WS-DETAIL-LINE.
+           05 WD-INVALID-ID                     PIC Z(9)9.
+           05 FILLER                            PIC X(3)   VALUE SPACES.
+           05 WD-RANGE                          PIC X(21).
+           05 FILLER                            PIC X(44)  VALUE SPACES.
+
+      *    RUN DATE SHARED WITH A CALLING DRIVER (OR DEFAULTED TO
+      *    TODAY WHEN RUN STANDALONE) AND THE CONTROL-TOTAL/HISTORY
+      *    FILES STAMPED WITH IT
+       01  WS-RUN-DATE                          PIC X(8).
+      *    RUN DATE AS SEEN BY 0100-RUN-PROGRAM REGARDLESS OF WHICH
+      *    ENTRY POINT WAS USED TO GET THERE - THE LINKAGE SECTION
+      *    ITEMS ARE ONLY VALID WHEN CALLED THROUGH THE -RUN ENTRY
+       01  WS-EFFECTIVE-RUN-DATE                PIC X(8)   VALUE SPACES.
+
+       COPY CTLTOTWS.
 
        01  WS-END                               PIC X(25)
            VALUE 'WORKING STORAGE ENDS HERE'.
 
+       LINKAGE SECTION.
+      *    RUN DATE PASSED IN BY A CALLING DRIVER, CCYYMMDD. SPACES
+      *    OR LOW-VALUES MEANS "NOT SUPPLIED" - DEFAULT TO TODAY
+       01  LS-RUN-DATE                          PIC X(8).
+      *    FINAL RESULT PASSED BACK TO THE CALLER
+       01  LS-FINAL-RESULT                      PIC 9(18).
+
        PROCEDURE DIVISION.
       ***************************************************************
-      * MAINLINE                                                    *
-      *************************************************************** 
+      * STANDALONE MAINLINE - NO CALLER, SO THE RUN DATE DEFAULTS TO *
+      * TODAY AND THE FINAL RESULT IS ONLY DISPLAYED. THIS IS THE   *
+      * ENTRY POINT USED WHEN THE PROGRAM IS LINK-EDITED AND RUN ON *
+      * ITS OWN RATHER THAN CALLED BY MASTER-CONTROL                *
+      ***************************************************************
        0000-MAINLINE.
-           
+
+           MOVE SPACES TO WS-EFFECTIVE-RUN-DATE
+           PERFORM 0100-RUN-PROGRAM THRU 0100-EXIT
+           STOP RUN
+           .
+       0000-EXIT.
+           GOBACK.
+
+      ***************************************************************
+      * CALLABLE ENTRY POINT SO MASTER-CONTROL CAN INVOKE THIS       *
+      * PROGRAM AS A SUBPROGRAM AGAINST A SHARED RUN DATE AND GET    *
+      * THE FINAL RESULT BACK                                        *
+      ***************************************************************
+       ENTRY 'GIFT-SHOP2-RUN' USING LS-RUN-DATE LS-FINAL-RESULT.
+
+           MOVE LS-RUN-DATE TO WS-EFFECTIVE-RUN-DATE
+           PERFORM 0100-RUN-PROGRAM THRU 0100-EXIT
+           MOVE OUT-SUM TO LS-FINAL-RESULT
+           GOBACK
+           .
+
+      ***************************************************************
+      * COMMON LOGIC SHARED BY BOTH ENTRY POINTS ABOVE               *
+      ***************************************************************
+       0100-RUN-PROGRAM.
+
+           IF WS-EFFECTIVE-RUN-DATE EQUAL SPACES OR LOW-VALUES
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+           ELSE
+               MOVE WS-EFFECTIVE-RUN-DATE TO WS-RUN-DATE
+           END-IF
+
            PERFORM 1000-OPEN-FILE      THRU 1000-EXIT
            PERFORM 2000-PROCESS-INFILE THRU 2000-EXIT
            PERFORM 3000-FIND-INVALIDS  THRU 3000-EXIT
-               UNTIL WS-ID-RANGE(WS-RANGE-CNT) EQUAL SPACES
+               UNTIL WS-RANGE-CNT NOT LESS WS-MAX-RANGES
+                  OR WS-ID-RANGE(WS-RANGE-CNT) EQUAL SPACES
            PERFORM 9000-CLOSE-FILE     THRU 9000-EXIT
            DISPLAY 'SUM: ' OUT-SUM
+           MOVE 'GIFT-SHOP2' TO WS-CTL-PROGRAM-NAME
+           MOVE 1 TO WS-CTL-RECS-READ
+           MOVE WS-RANGES-PROCESSED TO WS-CTL-RECS-PROCESSED
+           PERFORM 8000-WRITE-CONTROL-TOTAL THRU 8000-EXIT
            .
-       0000-EXIT.
-           GOBACK.
+       0100-EXIT.
+           EXIT.
 
       ****************************************************************
       * OPEN FILE                                                    *
       ****************************************************************
        1000-OPEN-FILE.
 
-           OPEN INPUT INPUT-FILE
+           COPY OPENFILE REPLACING OPEN-MODE BY INPUT
+               OPEN-FILE-NAME BY INPUT-FILE.
+           COPY OPENFILE REPLACING OPEN-MODE BY OUTPUT
+               OPEN-FILE-NAME BY DETAIL-FILE.
+           MOVE SPACE TO WS-EOF
            .
        1000-EXIT.
            EXIT.
@@ -88,51 +201,27 @@
        2000-PROCESS-INFILE.
 
            READ INPUT-FILE
-           
+
            MOVE SPACES TO WS-IF-ARR
+           MOVE 1      TO WS-UNSTR-PTR
+           MOVE 0      TO WS-BUILD-CNT
 
-           UNSTRING INPUT-RECORD DELIMITED BY ','
-               INTO WS-ID-RANGE(1)
-                    WS-ID-RANGE(2)
-                    WS-ID-RANGE(3)
-                    WS-ID-RANGE(4)
-                    WS-ID-RANGE(5)
-                    WS-ID-RANGE(6)
-                    WS-ID-RANGE(7)
-                    WS-ID-RANGE(8)
-                    WS-ID-RANGE(9)
-                    WS-ID-RANGE(10)
-                    WS-ID-RANGE(11)
-                    WS-ID-RANGE(12)
-                    WS-ID-RANGE(13)
-                    WS-ID-RANGE(14)
-                    WS-ID-RANGE(15)
-                    WS-ID-RANGE(16)
-                    WS-ID-RANGE(17)
-                    WS-ID-RANGE(18)
-                    WS-ID-RANGE(19)
-                    WS-ID-RANGE(20)
-                    WS-ID-RANGE(21)
-                    WS-ID-RANGE(22)
-                    WS-ID-RANGE(23)
-                    WS-ID-RANGE(24)
-                    WS-ID-RANGE(25)
-                    WS-ID-RANGE(26)
-                    WS-ID-RANGE(27)
-                    WS-ID-RANGE(28)
-                    WS-ID-RANGE(29)
-                    WS-ID-RANGE(30)
-                    WS-ID-RANGE(31)
-                    WS-ID-RANGE(32)
-                    WS-ID-RANGE(33)
-                    WS-ID-RANGE(34)
-                    WS-ID-RANGE(35)
-                    WS-ID-RANGE(36)
-                    WS-ID-RANGE(37)
-                    WS-ID-RANGE(38)
-                    WS-ID-RANGE(39)
-                    WS-ID-RANGE(40)
-           END-UNSTRING
+      *    PULL ONE COMMA-DELIMITED RANGE AT A TIME SO THE RECORD
+      *    CAN HOLD MORE RANGES THAN WOULD FIT IN A STATIC INTO LIST
+           PERFORM UNTIL WS-UNSTR-PTR GREATER 4400
+               ADD 1 TO WS-BUILD-CNT
+               IF WS-BUILD-CNT GREATER WS-MAX-RANGES
+                   DISPLAY 'WARNING: INPUT RECORD HAS MORE THAN '
+                       WS-MAX-RANGES ' ID RANGES - EXTRA RANGES '
+                       'WERE DROPPED'
+                   SUBTRACT 1 FROM WS-BUILD-CNT
+                   GO TO 2000-EXIT
+               END-IF
+               UNSTRING INPUT-RECORD DELIMITED BY ','
+                   INTO WS-ID-RANGE(WS-BUILD-CNT)
+                   WITH POINTER WS-UNSTR-PTR
+               END-UNSTRING
+           END-PERFORM
            .
        2000-EXIT.
            EXIT.
@@ -141,11 +230,16 @@
       * SLOT IDS INTO NUMERICS AND FIND THE INVALID IDS              *
       ****************************************************************
        3000-FIND-INVALIDS.
-           
+
+           IF WS-RANGE-CNT NOT LESS WS-MAX-RANGES
+               GO TO 3000-EXIT
+           END-IF
+
            ADD 1 TO WS-RANGE-CNT
            IF WS-ID-RANGE(WS-RANGE-CNT) EQUAL SPACES
                GO TO 3000-EXIT
            END-IF
+           ADD 1 TO WS-RANGES-PROCESSED
 
            UNSTRING WS-ID-RANGE(WS-RANGE-CNT) DELIMITED BY '-'
                INTO WS-FIRST-ID WS-SECOND-ID               
@@ -153,7 +247,6 @@
 
       *    FIND LENGTH OF FIRST ID TO CONVERT IT TO NUMERIC
            MOVE 1 TO WS-NUM-CNT
-           MOVE 1 TO WS-NUM-LENGTH
            PERFORM UNTIL WS-FIRST-ID(1:WS-NUM-CNT) NOT NUMERIC
                MOVE WS-FIRST-ID(1:WS-NUM-CNT) TO WS-FIRST-ID-N
                ADD 1 TO WS-NUM-CNT
@@ -161,66 +254,195 @@
 
       *    FIND LENGTH OF SECOND ID TO CONVERT IT TO NUMERIC
            MOVE 1 TO WS-NUM-CNT
-           MOVE 1 TO WS-NUM-LENGTH
            PERFORM UNTIL WS-SECOND-ID(1:WS-NUM-CNT) NOT NUMERIC
                MOVE WS-SECOND-ID(1:WS-NUM-CNT) TO WS-SECOND-ID-N
                ADD 1 TO WS-NUM-CNT
            END-PERFORM
 
-           SUBTRACT 1 FROM WS-NUM-CNT GIVING WS-NUM-LENGTH
-           MOVE WS-NUM-CNT                    TO WS-START-NUM
-           
-
-           MOVE WS-FIRST-ID-N TO WS-CURR-NUM
-           PERFORM UNTIL WS-CURR-NUM GREATER WS-SECOND-ID-N
-      *        REDETERMINE LENGTH IN CASE IT CHANGES DURING VALIDATION
-               MOVE 0 TO WS-LEADING-ZEROS 
-               INSPECT WS-CURR-NUM TALLYING WS-LEADING-ZEROS 
-                   FOR LEADING '0'
-               SUBTRACT WS-LEADING-ZEROS FROM 10 GIVING WS-NUM-LENGTH
-               ADD 1 TO WS-LEADING-ZEROS GIVING WS-VAL-START-POS
-               MOVE WS-CURR-NUM(WS-VAL-START-POS:WS-NUM-LENGTH)
-                                                        TO WS-CURR-NUM-A
-
-      *        SCAN FOR INVALIDS
-               MOVE 1 TO WS-RPT-LENGTH 
-               DIVIDE WS-NUM-LENGTH BY 2 GIVING WS-HALF
-               PERFORM UNTIL WS-RPT-LENGTH GREATER WS-HALF
-                   MOVE WS-CURR-NUM-A(1:WS-RPT-LENGTH) 
-                                                  TO WS-POT-SEQ
-                   ADD WS-HALF                    TO WS-VAL-START-POS
+      *    WALK EACH DIGIT-LENGTH SPANNED BY THE RANGE AND GENERATE ONLY
+      *    THE REPEATED-DIGIT CANDIDATES OF THAT LENGTH, RATHER THAN
+      *    TESTING EVERY NUMBER BETWEEN FIRST AND SECOND ONE AT A TIME
+           MOVE WS-FIRST-ID-N  TO WS-LEN-CALC-NUM
+           PERFORM 3040-COMPUTE-DIGIT-LEN THRU 3040-EXIT
+           MOVE WS-LEN-CALC-RESULT TO WS-FIRST-LEN
+
+           MOVE WS-SECOND-ID-N TO WS-LEN-CALC-NUM
+           PERFORM 3040-COMPUTE-DIGIT-LEN THRU 3040-EXIT
+           MOVE WS-LEN-CALC-RESULT TO WS-SECOND-LEN
+
+           MOVE WS-FIRST-LEN TO WS-GEN-LEN
+           PERFORM UNTIL WS-GEN-LEN GREATER WS-SECOND-LEN
+               PERFORM 3050-SCAN-LENGTH THRU 3050-EXIT
+               ADD 1 TO WS-GEN-LEN
+           END-PERFORM
+           .
+       3000-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * RETURN HOW MANY SIGNIFICANT DIGITS A NUMBER HAS               *
+      ****************************************************************
+       3040-COMPUTE-DIGIT-LEN.
+
+           MOVE 0 TO WS-LEADING-ZEROS
+           INSPECT WS-LEN-CALC-NUM TALLYING WS-LEADING-ZEROS
+               FOR LEADING '0'
+           SUBTRACT WS-LEADING-ZEROS FROM 10 GIVING WS-LEN-CALC-RESULT
+           .
+       3040-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * FOR ONE DIGIT-LENGTH, TRY EVERY REPEAT-UNIT LENGTH THAT       *
+      * EVENLY DIVIDES IT                                             *
+      ****************************************************************
+       3050-SCAN-LENGTH.
+
+           COMPUTE WS-GEN-LO      = 10 ** (WS-GEN-LEN - 1)
+           COMPUTE WS-GEN-FULL-HI = (10 ** WS-GEN-LEN) - 1
+
+           IF WS-GEN-LO LESS WS-FIRST-ID-N
+               MOVE WS-FIRST-ID-N TO WS-GEN-LO
+           END-IF
+           IF WS-GEN-FULL-HI GREATER WS-SECOND-ID-N
+               MOVE WS-SECOND-ID-N TO WS-GEN-FULL-HI
+           END-IF
+           MOVE WS-GEN-FULL-HI TO WS-GEN-HI
+
+           IF WS-GEN-LO GREATER WS-GEN-HI
+               GO TO 3050-EXIT
+           END-IF
+
+           DIVIDE WS-GEN-LEN BY 2 GIVING WS-GEN-HALF
+           MOVE 1 TO WS-GEN-R
+           PERFORM UNTIL WS-GEN-R GREATER WS-GEN-HALF
+               IF FUNCTION MOD(WS-GEN-LEN, WS-GEN-R) EQUAL 0
+                   PERFORM 3060-SCAN-REPEAT-LEN THRU 3060-EXIT
+               END-IF
+               ADD 1 TO WS-GEN-R
+           END-PERFORM
+           .
+       3050-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * FOR ONE REPEAT-UNIT LENGTH, TRY EVERY UNIT VALUE AND BUILD    *
+      * THE CANDIDATE IT PRODUCES                                    *
+      ****************************************************************
+       3060-SCAN-REPEAT-LEN.
+
+           DIVIDE WS-GEN-LEN BY WS-GEN-R GIVING WS-GEN-REPS
+
+           IF WS-GEN-R EQUAL 1
+               MOVE 1 TO WS-GEN-UNIT-LO
+               MOVE 9 TO WS-GEN-UNIT-HI
+           ELSE
+               COMPUTE WS-GEN-UNIT-LO = 10 ** (WS-GEN-R - 1)
+               COMPUTE WS-GEN-UNIT-HI = (10 ** WS-GEN-R) - 1
+           END-IF
+
+           MOVE WS-GEN-UNIT-LO TO WS-GEN-UNIT
+           PERFORM UNTIL WS-GEN-UNIT GREATER WS-GEN-UNIT-HI
+      *        ONLY GENERATE FROM UNITS THAT AREN'T THEMSELVES A
+      *        REPEAT OF A SHORTER PATTERN, SO EACH CANDIDATE NUMBER
+      *        IS BUILT EXACTLY ONCE ACROSS ALL REPEAT-UNIT LENGTHS
+               PERFORM 3070-CHECK-PRIMITIVE THRU 3070-EXIT
+               IF GEN-PRIMITIVE
+                   PERFORM 3080-BUILD-AND-TEST THRU 3080-EXIT
+               END-IF
+               ADD 1 TO WS-GEN-UNIT
+           END-PERFORM
+           .
+       3060-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * A UNIT IS PRIMITIVE UNLESS IT IS ITSELF MADE OF A SHORTER     *
+      * REPEATING BLOCK                                               *
+      ****************************************************************
+       3070-CHECK-PRIMITIVE.
+
+           SET GEN-PRIMITIVE TO TRUE
+           MOVE WS-GEN-UNIT               TO WS-GEN-UNIT-N10
+           SUBTRACT WS-GEN-R FROM 11      GIVING WS-GEN-SUBSTART
+           MOVE SPACES                    TO WS-GEN-UNIT-A
+           MOVE WS-GEN-UNIT-N10(WS-GEN-SUBSTART:WS-GEN-R)
+                                           TO WS-GEN-UNIT-A
+
+           MOVE 1 TO WS-GEN-RPRIME
+           PERFORM UNTIL WS-GEN-RPRIME EQUAL WS-GEN-R
+                          OR GEN-NOT-PRIMITIVE
+               IF FUNCTION MOD(WS-GEN-R, WS-GEN-RPRIME) EQUAL 0
+                   MOVE WS-GEN-UNIT-A(1:WS-GEN-RPRIME) TO WS-POT-SEQ
                    SET NO-DIFF-FOUND TO TRUE
                    MOVE 1 TO WS-VAL-START-POS
-                   PERFORM UNTIL DIFF-FOUND OR 
-                                  WS-VAL-START-POS GREATER WS-NUM-LENGTH
-                       MOVE 
-                           WS-CURR-NUM-A(WS-VAL-START-POS:WS-RPT-LENGTH)
+                   PERFORM UNTIL DIFF-FOUND OR
+                                  WS-VAL-START-POS GREATER WS-GEN-R
+                       MOVE
+                           WS-GEN-UNIT-A(WS-VAL-START-POS:WS-GEN-RPRIME)
                                                            TO WS-CUR-SEQ
-                       IF WS-POT-SEQ EQUAL WS-CUR-SEQ
-                           CONTINUE
-                       ELSE
+                       IF WS-POT-SEQ NOT EQUAL WS-CUR-SEQ
                            SET DIFF-FOUND TO TRUE
                        END-IF
-                       ADD WS-RPT-LENGTH  TO WS-VAL-START-POS
-                   END-PERFORM 
+                       ADD WS-GEN-RPRIME TO WS-VAL-START-POS
+                   END-PERFORM
                    IF NO-DIFF-FOUND
-                       ADD WS-CURR-NUM TO OUT-SUM
-                       MOVE 5 TO WS-RPT-LENGTH 
+                       SET GEN-NOT-PRIMITIVE TO TRUE
                    END-IF
-                   ADD 1                          TO WS-RPT-LENGTH 
-               END-PERFORM
-               ADD 1 TO WS-CURR-NUM
+               END-IF
+               ADD 1 TO WS-GEN-RPRIME
            END-PERFORM
            .
-       3000-EXIT.
+       3070-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * REPEAT THE UNIT OUT TO THE FULL DIGIT-LENGTH AND, IF IT      *
+      * FALLS INSIDE THE RANGE, COUNT IT AS AN INVALID ID            *
+      ****************************************************************
+       3080-BUILD-AND-TEST.
+
+           COMPUTE WS-GEN-MULT = 10 ** WS-GEN-R
+           MOVE 0 TO WS-GEN-NUM
+           PERFORM WS-GEN-REPS TIMES
+               COMPUTE WS-GEN-NUM = WS-GEN-NUM * WS-GEN-MULT
+                   + WS-GEN-UNIT
+           END-PERFORM
+
+           IF WS-GEN-NUM NOT LESS WS-GEN-LO
+                   AND WS-GEN-NUM NOT GREATER WS-GEN-HI
+               MOVE WS-GEN-NUM TO WS-CURR-NUM
+               ADD WS-GEN-NUM  TO OUT-SUM
+               PERFORM 3100-WRITE-DETAIL-LINE THRU 3100-EXIT
+           END-IF
+           .
+       3080-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * WRITE ONE DETAIL LINE FOR AN INVALID ID JUST FOUND            *
+      ****************************************************************
+       3100-WRITE-DETAIL-LINE.
+
+           MOVE SPACES                       TO WS-DETAIL-LINE
+           MOVE WS-CURR-NUM                  TO WD-INVALID-ID
+           MOVE WS-ID-RANGE(WS-RANGE-CNT)     TO WD-RANGE
+
+           WRITE DETAIL-RECORD FROM WS-DETAIL-LINE
+           .
+       3100-EXIT.
            EXIT.
 
       ****************************************************************
       * CLOSE FILE                                                   *
       ****************************************************************
        9000-CLOSE-FILE.
-           CLOSE INPUT-FILE
-           .       
+
+           COPY CLOSEFIL REPLACING CLOSE-FILE-NAME BY INPUT-FILE.
+           COPY CLOSEFIL REPLACING CLOSE-FILE-NAME BY DETAIL-FILE.
+           .
        9000-EXIT.
            EXIT.
 
+           COPY CTLTOTPA.
+
