@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. GIFT-SHOP.
+       PROGRAM-ID. GIFT-SHOP3.
        AUTHOR. ZACHARY HARDIN.
        DATE-WRITTEN. DEC 3 2025.
       ***************************************************************
@@ -10,60 +10,183 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
       *    INPUT FILE
-           SELECT INPUT-FILE ASSIGN TO 'INFILE.TXT'
+           SELECT INPUT-FILE ASSIGN TO 'INFILE3.TXT'
                ORGANIZATION IS LINE SEQUENTIAL.
+      *    DETAIL REPORT OF THE DIGITS/COLUMNS CHOSEN FOR EACH LINE
+           SELECT DETAIL-FILE ASSIGN TO 'JOLTDET.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *    ERROR REPORT FOR LINES WITH NO USABLE LEADING JOLT DIGIT
+           SELECT ERROR-FILE ASSIGN TO 'JOLTERR.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           COPY CTLTOTSL.
 
        DATA DIVISION.
        FILE SECTION.
+      *    THE RIG'S JOLTAGE LINE LENGTH VARIES, SO THE RECORD IS READ
+      *    AT ITS ACTUAL LENGTH (DEPENDING ON WS-JOLT-LEN) RATHER THAN
+      *    A FIXED-SIZE BUFFER - A LINE LONGER THAN THE OLD 500-CHAR
+      *    LITERAL USED TO GET SILENTLY SPLIT ACROSS TWO INPUT-RECORDS
        FD  INPUT-FILE
            BLOCK CONTAINS 0 RECORDS
-           RECORD CONTAINS 100 CHARACTERS
-           RECORDING MODE IS F
-           LABEL RECORDS ARE STANDARD
+           RECORD IS VARYING IN SIZE FROM 1 TO 9999 CHARACTERS
+               DEPENDING ON WS-JOLT-LEN
            DATA RECORD IS INPUT-RECORD.
        01  INPUT-RECORD.
-           05 IN-JOLTS                          PIC X(100).
+           05 IN-JOLTS                          PIC X(9999).
+
+       FD  DETAIL-FILE
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS DETAIL-RECORD.
+       01  DETAIL-RECORD                        PIC X(80).
+
+       FD  ERROR-FILE
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS ERROR-RECORD.
+       01  ERROR-RECORD                         PIC X(80).
+
+       COPY CTLTOTFD.
 
        WORKING-STORAGE SECTION.
        01  WS-BEGIN                             PIC X(27)
            VALUE 'WORKING STORAGE BEGINS HERE'.
-          
-       01  LRECL                                PIC 9(3)   VALUE 100.
-              
-       01  WS-EOF                               PIC X(1).
-           88 EOF                                          VALUE 'Y'.
-           88 NOT-EOF                                      VALUE 'N'.
+
+      *    JOLTAGE LINES CAN VARY IN LENGTH FROM RIG TO RIG - WS-JOLT-LEN
+      *    IS SUPPLIED BY THE FD'S DEPENDING ON CLAUSE AT THE ACTUAL
+      *    LENGTH OF EACH LINE AS READ, SO LRECL REFLECTS REAL DATA
+      *    INSTEAD OF A COMPILED LITERAL
+      *    ONE DIGIT WIDER THAN THE 9999 MAXIMUM LINE LENGTH THESE HOLD
+      *    SO THE SCAN POINTER IN 3200-GET-LESS-SIG-DIGIT CAN COUNT ONE
+      *    PAST A MAXIMUM-LENGTH LINE (10000) TO TERMINATE ITS LOOP
+      *    WITHOUT THE TERMINATING ADD OVERFLOWING BACK TO ZERO
+       01  WS-JOLT-LEN                          PIC 9(5)   VALUE 0.
+       01  WS-MAX-JOLT-LEN                      PIC 9(5)   VALUE 9999.
+       01  LRECL                                PIC 9(5)   VALUE 100.
+
+       COPY EOFSW.
+
        01  WS-HIGHEST-JOLTAGE                   PIC 9(2).
        01  WS-HIGHEST-JOLTAGE-A REDEFINES WS-HIGHEST-JOLTAGE.
            05 WS-HIGHEST-JOLTAGE-TENS           PIC 9(1).
            05 WS-HIGHEST-JOLTAGE-ONES           PIC 9(1).
-       01  WS-REC-PTR                           PIC 9(3).
+       01  WS-REC-PTR                           PIC 9(5).
        01  OUT-SUM                              PIC 9(18)  VALUE 0.
+       01  WS-REC-NUM                           PIC 9(7)   VALUE 0.
+       01  WS-TENS-COL                          PIC 9(4)   VALUE 0.
+       01  WS-ONES-COL                          PIC 9(4)   VALUE 0.
+       01  WS-BAD-REC-CNT                       PIC 9(7)   VALUE 0.
+
+       01  WS-DETAIL-LINE.
+           05 WD-REC-NUM                        PIC Z(6)9.
+           05 FILLER                            PIC X(2)   VALUE SPACES.
+           05 WD-TENS-DIGIT                     PIC 9.
+           05 FILLER                            PIC X(1)   VALUE SPACE.
+           05 WD-TENS-COL                       PIC Z(3)9.
+           05 FILLER                            PIC X(2)   VALUE SPACES.
+           05 WD-ONES-DIGIT                     PIC 9.
+           05 FILLER                            PIC X(1)   VALUE SPACE.
+           05 WD-ONES-COL                       PIC Z(3)9.
+           05 FILLER                            PIC X(2)   VALUE SPACES.
+           05 WD-JOLTAGE                        PIC Z9.
+           05 FILLER                            PIC X(43)  VALUE SPACES.
+
+       01  WS-ERROR-LINE.
+           05 WE-REC-NUM                        PIC Z(6)9.
+           05 FILLER                            PIC X(2)   VALUE SPACES.
+           05 WE-MESSAGE                        PIC X(40)  VALUE SPACES.
+           05 FILLER                            PIC X(2)   VALUE SPACES.
+           05 WE-RECORD-TEXT                    PIC X(29).
+
+      *    RUN DATE SHARED WITH A CALLING DRIVER (OR DEFAULTED TO
+      *    TODAY WHEN RUN STANDALONE) AND THE CONTROL-TOTAL/HISTORY
+      *    FILES STAMPED WITH IT
+       01  WS-RUN-DATE                          PIC X(8).
+      *    RUN DATE AS SEEN BY 0100-RUN-PROGRAM REGARDLESS OF WHICH
+      *    ENTRY POINT WAS USED TO GET THERE - THE LINKAGE SECTION
+      *    ITEMS ARE ONLY VALID WHEN CALLED THROUGH THE -RUN ENTRY
+       01  WS-EFFECTIVE-RUN-DATE                PIC X(8)   VALUE SPACES.
+
+       COPY CTLTOTWS.
 
        01  WS-END                               PIC X(25)
            VALUE 'WORKING STORAGE ENDS HERE'.
 
+       LINKAGE SECTION.
+      *    RUN DATE PASSED IN BY A CALLING DRIVER, CCYYMMDD. SPACES
+      *    OR LOW-VALUES MEANS "NOT SUPPLIED" - DEFAULT TO TODAY
+       01  LS-RUN-DATE                          PIC X(8).
+      *    FINAL RESULT PASSED BACK TO THE CALLER
+       01  LS-FINAL-RESULT                      PIC 9(18).
+
        PROCEDURE DIVISION.
       ***************************************************************
-      * MAINLINE                                                    *
-      *************************************************************** 
+      * STANDALONE MAINLINE - NO CALLER, SO THE RUN DATE DEFAULTS TO *
+      * TODAY AND THE FINAL RESULT IS ONLY DISPLAYED. THIS IS THE   *
+      * ENTRY POINT USED WHEN THE PROGRAM IS LINK-EDITED AND RUN ON *
+      * ITS OWN RATHER THAN CALLED BY MASTER-CONTROL                *
+      ***************************************************************
        0000-MAINLINE.
-           
+
+           MOVE SPACES TO WS-EFFECTIVE-RUN-DATE
+           PERFORM 0100-RUN-PROGRAM THRU 0100-EXIT
+           STOP RUN
+           .
+       0000-EXIT.
+           GOBACK.
+
+      ***************************************************************
+      * CALLABLE ENTRY POINT SO MASTER-CONTROL CAN INVOKE THIS       *
+      * PROGRAM AS A SUBPROGRAM AGAINST A SHARED RUN DATE AND GET    *
+      * THE FINAL RESULT BACK                                        *
+      ***************************************************************
+       ENTRY 'GIFT-SHOP3-RUN' USING LS-RUN-DATE LS-FINAL-RESULT.
+
+           MOVE LS-RUN-DATE TO WS-EFFECTIVE-RUN-DATE
+           PERFORM 0100-RUN-PROGRAM THRU 0100-EXIT
+           MOVE OUT-SUM TO LS-FINAL-RESULT
+           GOBACK
+           .
+
+      ***************************************************************
+      * COMMON LOGIC SHARED BY BOTH ENTRY POINTS ABOVE               *
+      ***************************************************************
+       0100-RUN-PROGRAM.
+
+           IF WS-EFFECTIVE-RUN-DATE EQUAL SPACES OR LOW-VALUES
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+           ELSE
+               MOVE WS-EFFECTIVE-RUN-DATE TO WS-RUN-DATE
+           END-IF
+
            PERFORM 1000-OPEN-FILE      THRU 1000-EXIT
            PERFORM 2000-PROCESS-INFILE THRU 2000-EXIT
                UNTIL EOF
            PERFORM 9000-CLOSE-FILE     THRU 9000-EXIT
            DISPLAY 'SUM: ' OUT-SUM
+           MOVE 'GIFT-SHOP3' TO WS-CTL-PROGRAM-NAME
+           MOVE WS-REC-NUM TO WS-CTL-RECS-READ
+           COMPUTE WS-CTL-RECS-PROCESSED = WS-REC-NUM - WS-BAD-REC-CNT
+           PERFORM 8000-WRITE-CONTROL-TOTAL THRU 8000-EXIT
            .
-       0000-EXIT.
-           GOBACK.
+       0100-EXIT.
+           EXIT.
 
       ****************************************************************
       * OPEN FILE                                                    *
       ****************************************************************
        1000-OPEN-FILE.
 
-           OPEN INPUT INPUT-FILE
+           COPY OPENFILE REPLACING OPEN-MODE BY INPUT
+               OPEN-FILE-NAME BY INPUT-FILE.
+           COPY OPENFILE REPLACING OPEN-MODE BY OUTPUT
+               OPEN-FILE-NAME BY DETAIL-FILE.
+           COPY OPENFILE REPLACING OPEN-MODE BY OUTPUT
+               OPEN-FILE-NAME BY ERROR-FILE.
            MOVE SPACE TO WS-EOF
            .
        1000-EXIT.
@@ -79,7 +202,21 @@
                AT END
                    SET EOF TO TRUE
                NOT AT END
-                   PERFORM 3000-EVALUATE-JOLTAGE THRU 3000-EXIT
+                   ADD 1 TO WS-REC-NUM
+                   MOVE WS-JOLT-LEN TO LRECL
+                   IF WS-JOLT-LEN NOT LESS WS-MAX-JOLT-LEN
+                       DISPLAY 'WARNING: RECORD ' WS-REC-NUM
+                           ' FILLED THE MAXIMUM ' WS-MAX-JOLT-LEN
+                           '-CHARACTER JOLTAGE LINE BUFFER - IT MAY'
+                           ' HAVE BEEN TRUNCATED'
+                   END-IF
+                   IF LRECL EQUAL 0
+      *                BLANK LINE - NO DIGITS TO SCAN AT ALL, DON'T
+      *                LET 3100/3200 WALK PAST THE END OF IN-JOLTS
+                       PERFORM 9999-LOG-BAD-RECORD THRU 9999-EXIT
+                   ELSE
+                       PERFORM 3000-EVALUATE-JOLTAGE THRU 3000-EXIT
+                   END-IF
            END-READ
            .
        2000-EXIT.
@@ -90,10 +227,11 @@
       ****************************************************************
        3000-EVALUATE-JOLTAGE.
            
-           PERFORM 3100-GET-LEADING-DIGIT  THRU 3100-EXIT
-           PERFORM 3200-GET-LESS-SIG-DIGIT THRU 3200-EXIT
+           PERFORM 3100-GET-LEADING-DIGIT   THRU 3100-EXIT
+           PERFORM 3200-GET-LESS-SIG-DIGIT  THRU 3200-EXIT
            ADD WS-HIGHEST-JOLTAGE TO OUT-SUM
-          .
+           PERFORM 3300-WRITE-DETAIL-LINE   THRU 3300-EXIT
+           .
        3000-EXIT.
            EXIT.
 
@@ -103,21 +241,26 @@
        3100-GET-LEADING-DIGIT.
 
            MOVE 9 TO WS-HIGHEST-JOLTAGE-TENS
-           
+
            PERFORM UNTIL WS-HIGHEST-JOLTAGE-TENS EQUAL 0
                MOVE 1 TO WS-REC-PTR
                PERFORM UNTIL WS-REC-PTR EQUAL LRECL
-                   IF IN-JOLTS(WS-REC-PTR:1) EQUAL 
+                   IF IN-JOLTS(WS-REC-PTR:1) EQUAL
                                                  WS-HIGHEST-JOLTAGE-TENS
+                       MOVE WS-REC-PTR TO WS-TENS-COL
                        GO TO 3100-EXIT
                    END-IF
                    ADD 1 TO WS-REC-PTR
                END-PERFORM
                SUBTRACT 1 FROM WS-HIGHEST-JOLTAGE-TENS
-           END-PERFORM  
-      *    REACHING THESE INSTRUCTIONS SHOULD BE IMPOSSIBLE
-           DISPLAY 'LEADING JOLT DIGIT REACHED ZERO'
-           PERFORM 9999-ABEND THRU 9999-EXIT
+           END-PERFORM
+      *    NO USABLE LEADING DIGIT ON THIS LINE - LOG IT AND KEEP GOING
+      *    INSTEAD OF TAKING DOWN THE WHOLE BATCH. RESET THE SCAN
+      *    POINTER SO 3200 STILL LOOKS AT THE WHOLE RECORD INSTEAD OF
+      *    THE EMPTY RANGE PAST WHERE THIS SCAN GAVE UP
+           MOVE 0 TO WS-TENS-COL
+           MOVE 0 TO WS-REC-PTR
+           PERFORM 9999-LOG-BAD-RECORD THRU 9999-EXIT
            .
        3100-EXIT.
            EXIT.
@@ -129,10 +272,12 @@
 
            ADD 1 TO WS-REC-PTR
            MOVE 0 TO WS-HIGHEST-JOLTAGE-ONES
+           MOVE 0 TO WS-ONES-COL
            PERFORM UNTIL WS-REC-PTR GREATER LRECL
                IF IN-JOLTS(WS-REC-PTR:1) GREATER WS-HIGHEST-JOLTAGE-ONES
-                   MOVE IN-JOLTS(WS-REC-PTR:1) 
+                   MOVE IN-JOLTS(WS-REC-PTR:1)
                                               TO WS-HIGHEST-JOLTAGE-ONES
+                   MOVE WS-REC-PTR            TO WS-ONES-COL
                END-IF
                ADD 1 TO WS-REC-PTR
            END-PERFORM
@@ -140,23 +285,52 @@
        3200-EXIT.
            EXIT.
 
+      ****************************************************************
+      * WRITE ONE DETAIL LINE SHOWING WHICH DIGITS/COLUMNS WERE       *
+      * PICKED FOR THIS LINE'S BEST JOLTAGE                           *
+      ****************************************************************
+       3300-WRITE-DETAIL-LINE.
+
+           MOVE SPACES                       TO WS-DETAIL-LINE
+           MOVE WS-REC-NUM                   TO WD-REC-NUM
+           MOVE WS-HIGHEST-JOLTAGE-TENS      TO WD-TENS-DIGIT
+           MOVE WS-TENS-COL                  TO WD-TENS-COL
+           MOVE WS-HIGHEST-JOLTAGE-ONES      TO WD-ONES-DIGIT
+           MOVE WS-ONES-COL                  TO WD-ONES-COL
+           MOVE WS-HIGHEST-JOLTAGE           TO WD-JOLTAGE
+
+           WRITE DETAIL-RECORD FROM WS-DETAIL-LINE
+           .
+       3300-EXIT.
+           EXIT.
+
       ****************************************************************
       * CLOSE FILE                                                   *
       ****************************************************************
        9000-CLOSE-FILE.
 
-           CLOSE INPUT-FILE
-           .       
+           COPY CLOSEFIL REPLACING CLOSE-FILE-NAME BY INPUT-FILE.
+           COPY CLOSEFIL REPLACING CLOSE-FILE-NAME BY DETAIL-FILE.
+           COPY CLOSEFIL REPLACING CLOSE-FILE-NAME BY ERROR-FILE.
+           .
        9000-EXIT.
            EXIT.
 
+           COPY CTLTOTPA.
+
       ****************************************************************
-      * ABEND PARAGRAPH IF A FATAL ERROR IS FOUND                    *
+      * LOG A LINE WITH NO USABLE LEADING JOLT DIGIT TO THE ERROR    *
+      * FILE INSTEAD OF ABENDING THE WHOLE RUN                        *
       ****************************************************************
-       9999-ABEND.
-           
-           DISPLAY 'ABENDING PROGRAM'
-           STOP RUN
+       9999-LOG-BAD-RECORD.
+
+           ADD 1 TO WS-BAD-REC-CNT
+           MOVE SPACES TO WS-ERROR-LINE
+           MOVE WS-REC-NUM TO WE-REC-NUM
+           MOVE 'NO JOLT DIGIT FOUND, DEFAULTED TO ZERO' TO WE-MESSAGE
+           MOVE IN-JOLTS(1:29) TO WE-RECORD-TEXT
+
+           WRITE ERROR-RECORD FROM WS-ERROR-LINE
            .
        9999-EXIT.
-           EXIT.
\ No newline at end of file
+           EXIT.
