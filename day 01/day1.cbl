@@ -10,8 +10,25 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
       *    INPUT FILE
-           SELECT INPUT-FILE ASSIGN TO 'INFILE.TXT'
+           SELECT INPUT-FILE ASSIGN TO 'INFILE1.TXT'
                ORGANIZATION IS LINE SEQUENTIAL.
+      *    AUDIT TRAIL OF EVERY DIAL ROTATION
+           SELECT AUDIT-FILE ASSIGN TO 'AUDITOUT.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+      *    EXCEPTION REPORT FOR BAD DIRECTION CODES
+           SELECT EXCEPT-FILE ASSIGN TO 'EXCPTOUT.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPT-STATUS.
+      *    SUMMARY REPORT OF ZERO LANDINGS BY DOOR
+           SELECT SUMMARY-FILE ASSIGN TO 'DOORSUM.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *    CHECKPOINT FILE FOR RESTART AFTER AN ABEND
+           SELECT CHECKPOINT-FILE ASSIGN TO 'CKPTFILE.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+      *    CROSS-PROGRAM CONTROL-TOTAL BALANCING FILE
+           COPY CTLTOTSL.
 
 
 
@@ -19,59 +36,361 @@
        FILE SECTION.
        FD  INPUT-FILE
            BLOCK CONTAINS 0 RECORDS
-           RECORD CONTAINS 4 CHARACTERS
+           RECORD CONTAINS 7 CHARACTERS
            RECORDING MODE IS F
            LABEL RECORDS ARE STANDARD
            DATA RECORD IS INPUT-RECORD.
        01  INPUT-RECORD.
+           05 IN-DOOR-ID                        PIC X(3).
            05 IN-DIRECTION                      PIC X(1).
               88 DIR-LEFT                                  VALUE 'L'.
-              88 DIR-RIGHT                                 VALUE 'L'.
+              88 DIR-RIGHT                                 VALUE 'R'.
            05 IN-CLICKS                         PIC X(3).
 
+       FD  AUDIT-FILE
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS AUDIT-RECORD.
+       01  AUDIT-RECORD                         PIC X(80).
+
+       FD  EXCEPT-FILE
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS EXCEPT-RECORD.
+       01  EXCEPT-RECORD                        PIC X(80).
+
+       FD  SUMMARY-FILE
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS SUMMARY-RECORD.
+       01  SUMMARY-RECORD                       PIC X(80).
+
+       FD  CHECKPOINT-FILE
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS CHECKPOINT-RECORD.
+       01  CHECKPOINT-RECORD                    PIC X(80).
+
+       COPY CTLTOTFD.
+
        WORKING-STORAGE SECTION.
        01  WS-BEGIN                             PIC X(27)
            VALUE 'WORKING STORAGE BEGINS HERE'.
-       01  WS-EOF                               PIC X(1).
-           88 EOF                                          VALUE 'Y'.
-           88 NOT-EOF                                      VALUE 'N'.
 
-       01  WS-DIAL-POS                          PIC S9(3)  VALUE 50.
+           COPY EOFSW.
+
+      *    ONE TABLE ENTRY PER DOOR ID SEEN ON THE INPUT FILE
+       01  WS-DOOR-TBL.
+           05 WS-DOOR-ENTRY OCCURS 50 TIMES.
+               10 WD-DOOR-ID                    PIC X(3).
+               10 WD-DIAL-POS                   PIC S9(3)  VALUE 50.
+               10 WD-ZERO-CNT                   PIC 9(7)   VALUE 0.
+       01  WS-MAX-DOORS                         PIC 9(2)   VALUE 50.
+       01  WS-DOOR-CNT                          PIC 9(2)   VALUE 0.
+       01  WS-DOOR-SUB                          PIC 9(2)   VALUE 0.
+       01  WS-DOOR-FOUND                        PIC X(1).
+           88 DOOR-FOUND                                   VALUE 'Y'.
+           88 DOOR-NOT-FOUND                               VALUE 'N'.
+       01  WS-DOOR-TBL-FULL                     PIC X(1)   VALUE 'N'.
+           88 DOOR-TBL-FULL                                VALUE 'Y'.
+           88 DOOR-TBL-NOT-FULL                            VALUE 'N'.
 
        01  WS-CLICK-DIGIT-LENGTH                PIC 9(1).
        01  WS-CLICK-AMT                         PIC 9(3).
-       
+
        01  OUT-TIMES-AT-ZERO                    PIC 9(7)   VALUE 0.
 
+       01  WS-DIR-VALID                         PIC X(1).
+           88 DIR-VALID                                    VALUE 'Y'.
+           88 DIR-NOT-VALID                                VALUE 'N'.
+       01  WS-CNT-LEFT                          PIC 9(7)   VALUE 0.
+       01  WS-CNT-RIGHT                         PIC 9(7)   VALUE 0.
+       01  WS-CNT-INVALID                       PIC 9(7)   VALUE 0.
+
+       01  WS-IN-REC-NUM                        PIC 9(7)   VALUE 0.
+
+       01  WS-AUDIT-LINE.
+           05 WA-REC-NUM                        PIC Z(6)9.
+           05 FILLER                            PIC X(3)   VALUE SPACES.
+           05 WA-DOOR-ID                        PIC X(3).
+           05 FILLER                            PIC X(3)   VALUE SPACES.
+           05 WA-DIRECTION                      PIC X(1).
+           05 FILLER                            PIC X(3)   VALUE SPACES.
+           05 WA-CLICKS                         PIC ZZ9.
+           05 FILLER                            PIC X(3)   VALUE SPACES.
+           05 WA-DIAL-POS                       PIC -999.
+           05 FILLER                            PIC X(54)  VALUE SPACES.
+
+       01  WS-EXCEPT-LINE.
+           05 WE-REC-NUM                        PIC Z(6)9.
+           05 FILLER                            PIC X(3)   VALUE SPACES.
+           05 WE-INPUT-RECORD                   PIC X(7).
+           05 FILLER                            PIC X(3)   VALUE SPACES.
+           05 WE-REASON                         PIC X(30)  VALUE
+               'INVALID DIRECTION CODE'.
+           05 FILLER                            PIC X(34)  VALUE SPACES.
+
+       01  WS-SUMMARY-LINE.
+           05 WS-DOOR-ID-OUT                    PIC X(3).
+           05 FILLER                            PIC X(3)   VALUE SPACES.
+           05 WS-FINAL-DIAL-POS                 PIC -999.
+           05 FILLER                            PIC X(3)   VALUE SPACES.
+           05 WS-ZERO-CNT-OUT                   PIC Z(6)9.
+           05 FILLER                            PIC X(62)  VALUE SPACES.
+
+      *    CHECKPOINT/RESTART WORKING STORAGE
+       01  WS-CKPT-STATUS                       PIC X(2).
+           88 CKPT-OK                                      VALUE '00'.
+       01  WS-AUDIT-STATUS                      PIC X(2).
+           88 AUDIT-FILE-NOT-FOUND                         VALUE '35'.
+       01  WS-EXCEPT-STATUS                     PIC X(2).
+           88 EXCEPT-FILE-NOT-FOUND                        VALUE '35'.
+       01  WS-CKPT-INTERVAL                     PIC 9(5)   VALUE 1000.
+       01  WS-CKPT-REC-NUM                      PIC 9(7)   VALUE 0.
+       01  WS-RESTARTING                        PIC X(1)   VALUE 'N'.
+           88 RESTARTING                                   VALUE 'Y'.
+      *    SET FALSE IF THE CHECKPOINT FILE OPENS OK (E.G. A DD DUMMY
+      *    ALWAYS OPENS OK) BUT TURNS OUT TO HAVE NO HEADER RECORD OR
+      *    FEWER DOOR RECORDS THAN ITS OWN HEADER CLAIMS - TREATED THE
+      *    SAME AS "NO CHECKPOINT FOUND" RATHER THAN LEFT TO READ
+      *    INDETERMINATE WORKING-STORAGE CONTENT INTO WS-DOOR-CNT
+       01  WS-CKPT-CONTENT                      PIC X(1)   VALUE 'Y'.
+           88 CKPT-USABLE                                  VALUE 'Y'.
+           88 CKPT-NOT-USABLE                              VALUE 'N'.
+
+       01  WS-CKPT-HEADER-LINE.
+           05 CKPT-REC-NUM                      PIC 9(7).
+           05 CKPT-DOOR-CNT                     PIC 9(2).
+           05 CKPT-ZERO-TOTAL                   PIC 9(7).
+           05 CKPT-CNT-LEFT                     PIC 9(7).
+           05 CKPT-CNT-RIGHT                    PIC 9(7).
+           05 CKPT-CNT-INVALID                  PIC 9(7).
+           05 FILLER                            PIC X(43)  VALUE SPACES.
+
+       01  WS-CKPT-DOOR-LINE.
+           05 CKPT-DOOR-ID                      PIC X(3).
+           05 CKPT-DIAL-POS                     PIC 9(3).
+           05 CKPT-ZERO-CNT                     PIC 9(7).
+           05 FILLER                            PIC X(67)  VALUE SPACES.
+
+      *    RUN DATE SHARED WITH A CALLING DRIVER (OR DEFAULTED TO
+      *    TODAY WHEN RUN STANDALONE) AND THE CONTROL-TOTAL/HISTORY
+      *    FILES STAMPED WITH IT
+       01  WS-RUN-DATE                          PIC X(8).
+      *    RUN DATE AS SEEN BY 0100-RUN-PROGRAM REGARDLESS OF WHICH
+      *    ENTRY POINT WAS USED TO GET THERE - THE LINKAGE SECTION
+      *    ITEMS ARE ONLY VALID WHEN CALLED THROUGH THE -RUN ENTRY
+       01  WS-EFFECTIVE-RUN-DATE                PIC X(8)   VALUE SPACES.
+
+       COPY CTLTOTWS.
+
        01  WS-END                               PIC X(25)
            VALUE 'WORKING STORAGE ENDS HERE'.
 
+       LINKAGE SECTION.
+      *    RUN DATE PASSED IN BY A CALLING DRIVER, CCYYMMDD. SPACES
+      *    OR LOW-VALUES MEANS "NOT SUPPLIED" - DEFAULT TO TODAY
+       01  LS-RUN-DATE                          PIC X(8).
+      *    FINAL RESULT PASSED BACK TO THE CALLER
+       01  LS-FINAL-RESULT                      PIC 9(18).
+
        PROCEDURE DIVISION.
       ***************************************************************
-      * MAINLINE                                                    *
-      *************************************************************** 
+      * STANDALONE MAINLINE - NO CALLER, SO THE RUN DATE DEFAULTS TO *
+      * TODAY AND THE FINAL RESULT IS ONLY DISPLAYED. THIS IS THE   *
+      * ENTRY POINT USED WHEN THE PROGRAM IS LINK-EDITED AND RUN ON *
+      * ITS OWN RATHER THAN CALLED BY MASTER-CONTROL                *
+      ***************************************************************
        0000-MAINLINE.
-           
+
+           MOVE SPACES TO WS-EFFECTIVE-RUN-DATE
+           PERFORM 0100-RUN-PROGRAM THRU 0100-EXIT
+           STOP RUN
+           .
+       0000-EXIT.
+           GOBACK.
+
+      ***************************************************************
+      * CALLABLE ENTRY POINT SO MASTER-CONTROL CAN INVOKE THIS       *
+      * PROGRAM AS A SUBPROGRAM AGAINST A SHARED RUN DATE AND GET    *
+      * THE FINAL RESULT BACK                                        *
+      ***************************************************************
+       ENTRY 'SECRET-ENTRANCE-RUN' USING LS-RUN-DATE LS-FINAL-RESULT.
+
+           MOVE LS-RUN-DATE TO WS-EFFECTIVE-RUN-DATE
+           PERFORM 0100-RUN-PROGRAM THRU 0100-EXIT
+           MOVE OUT-TIMES-AT-ZERO TO LS-FINAL-RESULT
+           GOBACK
+           .
+
+      ***************************************************************
+      * COMMON LOGIC SHARED BY BOTH ENTRY POINTS ABOVE               *
+      ***************************************************************
+       0100-RUN-PROGRAM.
+
+           IF WS-EFFECTIVE-RUN-DATE EQUAL SPACES OR LOW-VALUES
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+           ELSE
+               MOVE WS-EFFECTIVE-RUN-DATE TO WS-RUN-DATE
+           END-IF
+
            PERFORM 1000-OPEN-FILE      THRU 1000-EXIT
+           PERFORM 1050-RESTART-CHECK  THRU 1050-EXIT
            PERFORM 2000-ROTATE-DIAL    THRU 2000-EXIT
                UNTIL EOF
+           PERFORM 2090-WRITE-CHECKPOINT THRU 2090-EXIT
+           PERFORM 2200-WRITE-SUMMARY  THRU 2200-EXIT
+           PERFORM 2290-CLEAR-CHECKPOINT THRU 2290-EXIT
            PERFORM 9000-CLOSE-FILE     THRU 9000-EXIT
            DISPLAY OUT-TIMES-AT-ZERO ' TIMES AT ZERO'
+           DISPLAY WS-CNT-LEFT    ' LEFT ROTATIONS'
+           DISPLAY WS-CNT-RIGHT   ' RIGHT ROTATIONS'
+           DISPLAY WS-CNT-INVALID ' INVALID DIRECTION CODES REJECTED'
+           MOVE 'SECRET-ENTRANCE' TO WS-CTL-PROGRAM-NAME
+           MOVE WS-IN-REC-NUM TO WS-CTL-RECS-READ
+           COMPUTE WS-CTL-RECS-PROCESSED = WS-CNT-LEFT + WS-CNT-RIGHT
+           PERFORM 8000-WRITE-CONTROL-TOTAL THRU 8000-EXIT
            .
-       0000-EXIT.
-           GOBACK.
+       0100-EXIT.
+           EXIT.
 
       ****************************************************************
       * OPEN FILE                                                    *
       ****************************************************************
        1000-OPEN-FILE.
 
-           OPEN INPUT INPUT-FILE
+      *    PROBE FOR A LEFTOVER CHECKPOINT BEFORE ANY OUTPUT FILE IS
+      *    OPENED, SO A RESTART CAN EXTEND THE AUDIT TRAIL AND
+      *    EXCEPTION REPORT INSTEAD OF AN OPEN OUTPUT WIPING OUT THE
+      *    PRIOR (ABENDED) RUN'S LINES FOR THE RECORDS ALREADY DONE
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKPT-OK
+               SET RESTARTING TO TRUE
+               CLOSE CHECKPOINT-FILE
+           END-IF
+
+           COPY OPENFILE REPLACING OPEN-MODE BY INPUT
+               OPEN-FILE-NAME BY INPUT-FILE.
+           IF RESTARTING
+      *        THE PRIOR RUN MAY HAVE ABENDED BEFORE EITHER FILE EVER
+      *        GOT ITS FIRST RECORD (E.G. NO REJECTS YET), SO EXTEND
+      *        CAN FAIL WITH "FILE NOT FOUND" - FALL BACK TO OUTPUT
+               COPY OPENFILE REPLACING OPEN-MODE BY EXTEND
+                   OPEN-FILE-NAME BY AUDIT-FILE.
+               IF AUDIT-FILE-NOT-FOUND
+                   COPY OPENFILE REPLACING OPEN-MODE BY OUTPUT
+                       OPEN-FILE-NAME BY AUDIT-FILE.
+               END-IF
+               COPY OPENFILE REPLACING OPEN-MODE BY EXTEND
+                   OPEN-FILE-NAME BY EXCEPT-FILE.
+               IF EXCEPT-FILE-NOT-FOUND
+                   COPY OPENFILE REPLACING OPEN-MODE BY OUTPUT
+                       OPEN-FILE-NAME BY EXCEPT-FILE.
+               END-IF
+           ELSE
+               COPY OPENFILE REPLACING OPEN-MODE BY OUTPUT
+                   OPEN-FILE-NAME BY AUDIT-FILE.
+               COPY OPENFILE REPLACING OPEN-MODE BY OUTPUT
+                   OPEN-FILE-NAME BY EXCEPT-FILE.
+           END-IF
+      *    SUMMARY-FILE IS ALWAYS REBUILT IN FULL FROM THE (RESTORED)
+      *    DOOR TABLE AT THE END OF THE RUN, SO IT ALWAYS OPENS OUTPUT
+           COPY OPENFILE REPLACING OPEN-MODE BY OUTPUT
+               OPEN-FILE-NAME BY SUMMARY-FILE.
            MOVE SPACE TO WS-EOF
            .
        1000-EXIT.
            EXIT.
 
+      ****************************************************************
+      * IF A CHECKPOINT FROM A PRIOR RUN EXISTS, RESTORE STATE FROM  *
+      * IT AND FAST-FORWARD PAST THE RECORDS ALREADY PROCESSED       *
+      ****************************************************************
+       1050-RESTART-CHECK.
+
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKPT-OK
+               SET CKPT-USABLE TO TRUE
+               READ CHECKPOINT-FILE INTO WS-CKPT-HEADER-LINE
+                   AT END
+                       SET CKPT-NOT-USABLE TO TRUE
+               END-READ
+
+               IF CKPT-USABLE
+                   MOVE CKPT-REC-NUM     TO WS-CKPT-REC-NUM
+                   MOVE CKPT-DOOR-CNT    TO WS-DOOR-CNT
+                   MOVE CKPT-ZERO-TOTAL  TO OUT-TIMES-AT-ZERO
+                   MOVE CKPT-CNT-LEFT    TO WS-CNT-LEFT
+                   MOVE CKPT-CNT-RIGHT   TO WS-CNT-RIGHT
+                   MOVE CKPT-CNT-INVALID TO WS-CNT-INVALID
+
+                   MOVE 1 TO WS-DOOR-SUB
+                   PERFORM UNTIL WS-DOOR-SUB GREATER WS-DOOR-CNT
+                           OR CKPT-NOT-USABLE
+                       READ CHECKPOINT-FILE INTO WS-CKPT-DOOR-LINE
+                           AT END
+                               SET CKPT-NOT-USABLE TO TRUE
+                       END-READ
+                       IF CKPT-USABLE
+                           MOVE CKPT-DOOR-ID TO WD-DOOR-ID(WS-DOOR-SUB)
+                           MOVE CKPT-DIAL-POS
+                               TO WD-DIAL-POS(WS-DOOR-SUB)
+                           MOVE CKPT-ZERO-CNT
+                               TO WD-ZERO-CNT(WS-DOOR-SUB)
+                           ADD 1 TO WS-DOOR-SUB
+                       END-IF
+                   END-PERFORM
+               END-IF
+
+               CLOSE CHECKPOINT-FILE
+
+      *        A HEADER RECORD THAT NEVER ARRIVED, OR A DOOR TABLE
+      *        SHORTER THAN THE HEADER CLAIMED, MEANS THIS CHECKPOINT
+      *        CANNOT BE TRUSTED - FALL THROUGH AND PROCESS THE WHOLE
+      *        INPUT FILE AS IF NO CHECKPOINT HAD EVER BEEN FOUND
+               IF CKPT-USABLE
+                   SET RESTARTING TO TRUE
+                   PERFORM 1060-SKIP-PROCESSED THRU 1060-EXIT
+               ELSE
+                   MOVE 0 TO WS-DOOR-CNT
+                             WS-CKPT-REC-NUM
+                             OUT-TIMES-AT-ZERO
+                             WS-CNT-LEFT
+                             WS-CNT-RIGHT
+                             WS-CNT-INVALID
+               END-IF
+           END-IF
+           .
+       1050-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * DISCARD INPUT RECORDS ALREADY PROCESSED BEFORE THE RESTART    *
+      ****************************************************************
+       1060-SKIP-PROCESSED.
+
+           PERFORM UNTIL WS-IN-REC-NUM NOT LESS WS-CKPT-REC-NUM
+                       OR EOF
+               READ INPUT-FILE
+                   AT END
+                       SET EOF TO TRUE
+               END-READ
+               IF NOT EOF
+                   ADD 1 TO WS-IN-REC-NUM
+               END-IF
+           END-PERFORM
+           .
+       1060-EXIT.
+           EXIT.
+
       ****************************************************************
       * ROTATE DIAL AMOUNT OF CLICKS NECCESARY                       *
       ****************************************************************
@@ -84,47 +403,230 @@
                    GO TO 2000-EXIT
            END-READ
 
+           ADD 1 TO WS-IN-REC-NUM
+
+      *    EDIT DIRECTION CODE BEFORE ACTING ON IT
+           PERFORM 2050-VALIDATE-DIRECTION THRU 2050-EXIT
+           IF DIR-NOT-VALID
+               GO TO 2000-EXIT
+           END-IF
+
+      *    LOOK UP (OR ADD) THE TABLE ENTRY FOR THIS DOOR
+           PERFORM 2070-FIND-DOOR THRU 2070-EXIT
+           IF DOOR-TBL-FULL
+               GO TO 2000-EXIT
+           END-IF
+
+      *    ONLY TALLY DIRECTION COUNTS FOR RECORDS THAT ACTUALLY GET
+      *    APPLIED TO A DOOR, SO THESE FEED AN ACCURATE CONTROL TOTAL
+      *    AND DON'T COUNT RECORDS DROPPED FOR DOOR-TABLE OVERFLOW
+           IF DIR-LEFT
+               ADD 1 TO WS-CNT-LEFT
+           ELSE
+               ADD 1 TO WS-CNT-RIGHT
+           END-IF
+
       *    DETERMINE LENGTH OF INPUT INT
            MOVE 1 TO WS-CLICK-DIGIT-LENGTH
            PERFORM UNTIL IN-CLICKS(1:WS-CLICK-DIGIT-LENGTH) NOT NUMERIC
-               MOVE IN-CLICKS(1:WS-CLICK-DIGIT-LENGTH) TO WS-CLICK-AMT 
+               MOVE IN-CLICKS(1:WS-CLICK-DIGIT-LENGTH) TO WS-CLICK-AMT
                ADD 1 TO WS-CLICK-DIGIT-LENGTH
            END-PERFORM
 
       *    ROTATE DIAL
            IF DIR-LEFT
-               SUBTRACT WS-CLICK-AMT FROM WS-DIAL-POS
+               SUBTRACT WS-CLICK-AMT FROM WD-DIAL-POS(WS-DOOR-SUB)
            ELSE
-               ADD      WS-CLICK-AMT TO   WS-DIAL-POS
+               ADD      WS-CLICK-AMT TO   WD-DIAL-POS(WS-DOOR-SUB)
            END-IF
 
       *    HANDLE CROSSING 0
-           IF WS-DIAL-POS GREATER 99
-               PERFORM UNTIL WS-DIAL-POS NOT GREATER 99
-                   SUBTRACT 100 FROM WS-DIAL-POS
+           IF WD-DIAL-POS(WS-DOOR-SUB) GREATER 99
+               PERFORM UNTIL WD-DIAL-POS(WS-DOOR-SUB) NOT GREATER 99
+                   SUBTRACT 100 FROM WD-DIAL-POS(WS-DOOR-SUB)
                END-PERFORM
            END-IF
 
-           IF WS-DIAL-POS LESS 0
-               PERFORM UNTIL WS-DIAL-POS NOT LESS 0
-                   ADD 100 TO   WS-DIAL-POS
+           IF WD-DIAL-POS(WS-DOOR-SUB) LESS 0
+               PERFORM UNTIL WD-DIAL-POS(WS-DOOR-SUB) NOT LESS 0
+                   ADD 100 TO   WD-DIAL-POS(WS-DOOR-SUB)
                END-PERFORM
            END-IF
 
       *    INCREMENT OUTPUT IF LANDED AT 0
-           IF WS-DIAL-POS EQUAL 0
+           IF WD-DIAL-POS(WS-DOOR-SUB) EQUAL 0
                ADD 1 TO OUT-TIMES-AT-ZERO
+               ADD 1 TO WD-ZERO-CNT(WS-DOOR-SUB)
+           END-IF
+
+           PERFORM 2100-WRITE-AUDIT-LINE THRU 2100-EXIT
+
+      *    PERIODICALLY CHECKPOINT SO A RESTART DOESN'T REPROCESS
+      *    THE WHOLE FILE
+           IF FUNCTION MOD(WS-IN-REC-NUM, WS-CKPT-INTERVAL) EQUAL 0
+               PERFORM 2090-WRITE-CHECKPOINT THRU 2090-EXIT
            END-IF
            .
        2000-EXIT.
            EXIT.
 
+      ****************************************************************
+      * WRITE A FRESH CHECKPOINT SNAPSHOT OF THE CURRENT STATE        *
+      ****************************************************************
+       2090-WRITE-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINT-FILE
+
+           MOVE SPACES           TO WS-CKPT-HEADER-LINE
+           MOVE WS-IN-REC-NUM    TO CKPT-REC-NUM
+           MOVE WS-DOOR-CNT      TO CKPT-DOOR-CNT
+           MOVE OUT-TIMES-AT-ZERO TO CKPT-ZERO-TOTAL
+           MOVE WS-CNT-LEFT      TO CKPT-CNT-LEFT
+           MOVE WS-CNT-RIGHT     TO CKPT-CNT-RIGHT
+           MOVE WS-CNT-INVALID   TO CKPT-CNT-INVALID
+           WRITE CHECKPOINT-RECORD FROM WS-CKPT-HEADER-LINE
+
+           MOVE 1 TO WS-DOOR-SUB
+           PERFORM UNTIL WS-DOOR-SUB GREATER WS-DOOR-CNT
+               MOVE SPACES                  TO WS-CKPT-DOOR-LINE
+               MOVE WD-DOOR-ID(WS-DOOR-SUB)  TO CKPT-DOOR-ID
+               MOVE WD-DIAL-POS(WS-DOOR-SUB) TO CKPT-DIAL-POS
+               MOVE WD-ZERO-CNT(WS-DOOR-SUB) TO CKPT-ZERO-CNT
+               WRITE CHECKPOINT-RECORD FROM WS-CKPT-DOOR-LINE
+               ADD 1 TO WS-DOOR-SUB
+           END-PERFORM
+
+           CLOSE CHECKPOINT-FILE
+           .
+       2090-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * A RUN THAT REACHES THIS POINT HAS PROCESSED THE WHOLE INPUT   *
+      * FILE SUCCESSFULLY, SO THE CHECKPOINT IS NO LONGER AN          *
+      * IN-PROGRESS MARKER - REMOVE IT SO THE NEXT NORMAL RUN DOESN'T *
+      * MISTAKE IT FOR AN ABEND RESTART AND FAST-FORWARD PAST A FRESH *
+      * INPUT FILE                                                    *
+      ****************************************************************
+       2290-CLEAR-CHECKPOINT.
+
+           DELETE FILE CHECKPOINT-FILE
+           .
+       2290-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * FIND THE DOOR TABLE ENTRY FOR IN-DOOR-ID, ADDING ONE IF NEW   *
+      ****************************************************************
+       2070-FIND-DOOR.
+
+           SET DOOR-NOT-FOUND TO TRUE
+           SET DOOR-TBL-NOT-FULL TO TRUE
+           MOVE 1 TO WS-DOOR-SUB
+           PERFORM UNTIL WS-DOOR-SUB GREATER WS-DOOR-CNT
+                       OR DOOR-FOUND
+               IF WD-DOOR-ID(WS-DOOR-SUB) EQUAL IN-DOOR-ID
+                   SET DOOR-FOUND TO TRUE
+               ELSE
+                   ADD 1 TO WS-DOOR-SUB
+               END-IF
+           END-PERFORM
+
+           IF DOOR-NOT-FOUND AND WS-DOOR-CNT NOT LESS WS-MAX-DOORS
+               SET DOOR-TBL-FULL TO TRUE
+               DISPLAY 'WARNING: MORE THAN ' WS-MAX-DOORS
+                   ' DISTINCT DOOR IDS SEEN - RECORD FOR DOOR '
+                   IN-DOOR-ID ' DROPPED'
+           END-IF
+
+           IF DOOR-NOT-FOUND AND DOOR-TBL-NOT-FULL
+               ADD 1 TO WS-DOOR-CNT
+               MOVE WS-DOOR-CNT    TO WS-DOOR-SUB
+               MOVE IN-DOOR-ID     TO WD-DOOR-ID(WS-DOOR-SUB)
+               MOVE 50             TO WD-DIAL-POS(WS-DOOR-SUB)
+               MOVE 0              TO WD-ZERO-CNT(WS-DOOR-SUB)
+           END-IF
+           .
+       2070-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * EDIT THE DIRECTION CODE AND TALLY DIRECTIONS SEEN             *
+      ****************************************************************
+       2050-VALIDATE-DIRECTION.
+
+           IF DIR-LEFT OR DIR-RIGHT
+               SET DIR-VALID TO TRUE
+           ELSE
+               SET DIR-NOT-VALID TO TRUE
+               ADD 1 TO WS-CNT-INVALID
+               PERFORM 2060-WRITE-EXCEPT-LINE THRU 2060-EXIT
+           END-IF
+           .
+       2050-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * WRITE ONE EXCEPTION LINE FOR A REJECTED DIRECTION CODE        *
+      ****************************************************************
+       2060-WRITE-EXCEPT-LINE.
+
+           MOVE SPACES           TO WS-EXCEPT-LINE
+           MOVE WS-IN-REC-NUM    TO WE-REC-NUM
+           MOVE INPUT-RECORD     TO WE-INPUT-RECORD
+
+           WRITE EXCEPT-RECORD FROM WS-EXCEPT-LINE
+           .
+       2060-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * WRITE ONE AUDIT TRAIL LINE FOR THE RECORD JUST PROCESSED      *
+      ****************************************************************
+       2100-WRITE-AUDIT-LINE.
+
+           MOVE SPACES          TO WS-AUDIT-LINE
+           MOVE WS-IN-REC-NUM    TO WA-REC-NUM
+           MOVE IN-DOOR-ID       TO WA-DOOR-ID
+           MOVE IN-DIRECTION     TO WA-DIRECTION
+           MOVE WS-CLICK-AMT     TO WA-CLICKS
+           MOVE WD-DIAL-POS(WS-DOOR-SUB) TO WA-DIAL-POS
+
+           WRITE AUDIT-RECORD FROM WS-AUDIT-LINE
+           .
+       2100-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * WRITE THE DOOR-BY-DOOR ZERO-LANDING SUMMARY REPORT            *
+      ****************************************************************
+       2200-WRITE-SUMMARY.
+
+           MOVE 1 TO WS-DOOR-SUB
+           PERFORM UNTIL WS-DOOR-SUB GREATER WS-DOOR-CNT
+               MOVE SPACES                    TO WS-SUMMARY-LINE
+               MOVE WD-DOOR-ID(WS-DOOR-SUB)    TO WS-DOOR-ID-OUT
+               MOVE WD-DIAL-POS(WS-DOOR-SUB)   TO WS-FINAL-DIAL-POS
+               MOVE WD-ZERO-CNT(WS-DOOR-SUB)   TO WS-ZERO-CNT-OUT
+               WRITE SUMMARY-RECORD FROM WS-SUMMARY-LINE
+               ADD 1 TO WS-DOOR-SUB
+           END-PERFORM
+           .
+       2200-EXIT.
+           EXIT.
+
       ****************************************************************
       * CLOSE FILE                                                   *
       ****************************************************************
        9000-CLOSE-FILE.
-           CLOSE INPUT-FILE
-           .       
+
+           COPY CLOSEFIL REPLACING CLOSE-FILE-NAME BY INPUT-FILE.
+           COPY CLOSEFIL REPLACING CLOSE-FILE-NAME BY AUDIT-FILE.
+           COPY CLOSEFIL REPLACING CLOSE-FILE-NAME BY EXCEPT-FILE.
+           COPY CLOSEFIL REPLACING CLOSE-FILE-NAME BY SUMMARY-FILE.
+           .
        9000-EXIT.
            EXIT.
 
+           COPY CTLTOTPA.
+
