@@ -0,0 +1,11 @@
+      ****************************************************************
+      * SHARED FD FOR THE NIGHTLY-RESULTS HISTORY FILE - COPY INTO   *
+      * FILE SECTION                                                  *
+      ****************************************************************
+       FD  HISTORY-FILE
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS HISTORY-RECORD.
+       01  HISTORY-RECORD                       PIC X(80).
