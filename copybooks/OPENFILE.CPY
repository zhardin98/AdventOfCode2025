@@ -0,0 +1,6 @@
+      ****************************************************************
+      * SHARED OPEN STATEMENT - COPY ONCE PER FILE, REPLACING        *
+      * OPEN-MODE BY INPUT/OUTPUT/I-O AND OPEN-FILE-NAME BY THE      *
+      * FD'S FILE NAME                                                *
+      ****************************************************************
+           OPEN OPEN-MODE OPEN-FILE-NAME
