@@ -0,0 +1,7 @@
+      ****************************************************************
+      * SHARED FILE-CONTROL ENTRY FOR THE NIGHTLY-RESULTS HISTORY     *
+      * FILE - COPY INTO FILE-CONTROL                                *
+      ****************************************************************
+           SELECT HISTORY-FILE ASSIGN TO 'HISTORY.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HIST-FILE-STATUS.
