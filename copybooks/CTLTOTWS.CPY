@@ -0,0 +1,23 @@
+      ****************************************************************
+      * SHARED WORKING-STORAGE FOR THE CROSS-PROGRAM CONTROL-TOTAL   *
+      * BALANCING FILE - COPY INTO WORKING-STORAGE SECTION            *
+      ****************************************************************
+       01  WS-CTL-FILE-STATUS                   PIC X(2).
+           88 CTL-FILE-NOT-FOUND                           VALUE '35'.
+
+      *    SET TO THIS PROGRAM'S OWN NAME BEFORE PERFORMING
+      *    8000-WRITE-CONTROL-TOTAL
+       01  WS-CTL-PROGRAM-NAME                  PIC X(16).
+
+       01  WS-CTL-RECS-READ                     PIC 9(7)   VALUE 0.
+       01  WS-CTL-RECS-PROCESSED                PIC 9(7)   VALUE 0.
+
+       01  WS-CTL-LINE.
+           05 CTL-PROGRAM-ID                    PIC X(16).
+           05 FILLER                            PIC X(3)   VALUE SPACES.
+           05 CTL-RUN-DATE                      PIC X(8).
+           05 FILLER                            PIC X(3)   VALUE SPACES.
+           05 CTL-RECS-READ                     PIC Z(6)9.
+           05 FILLER                            PIC X(3)   VALUE SPACES.
+           05 CTL-RECS-PROCESSED                PIC Z(6)9.
+           05 FILLER                            PIC X(32)  VALUE SPACES.
