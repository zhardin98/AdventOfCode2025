@@ -0,0 +1,7 @@
+      ****************************************************************
+      * SHARED FILE-CONTROL ENTRY FOR THE CROSS-PROGRAM CONTROL-TOTAL*
+      * BALANCING FILE - COPY INTO FILE-CONTROL                      *
+      ****************************************************************
+           SELECT CTLTOTAL-FILE ASSIGN TO 'CTLTOTAL.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-FILE-STATUS.
