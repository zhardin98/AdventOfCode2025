@@ -0,0 +1,11 @@
+      ****************************************************************
+      * SHARED FD FOR THE CROSS-PROGRAM CONTROL-TOTAL BALANCING FILE -*
+      * COPY INTO FILE SECTION                                        *
+      ****************************************************************
+       FD  CTLTOTAL-FILE
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS CTLTOTAL-RECORD.
+       01  CTLTOTAL-RECORD                      PIC X(80).
