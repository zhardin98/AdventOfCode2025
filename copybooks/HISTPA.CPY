@@ -0,0 +1,25 @@
+      ****************************************************************
+      * SHARED PARAGRAPH TO APPEND ONE NIGHTLY-RESULTS LINE TO THE   *
+      * HISTORY FILE FOR TRENDING - COPY INTO PROCEDURE DIVISION.    *
+      * CALLER MUST MOVE ITS RUN DATE AND THE THREE DAY RESULTS INTO *
+      * WS-RUN-DATE, WS-DAY1-RESULT, WS-DAY2-RESULT, AND             *
+      * WS-DAY3-RESULT BEFORE PERFORMING THIS PARAGRAPH               *
+      ****************************************************************
+       8100-WRITE-HISTORY-LINE.
+
+           OPEN EXTEND HISTORY-FILE
+           IF HIST-FILE-NOT-FOUND
+               OPEN OUTPUT HISTORY-FILE
+           END-IF
+
+           MOVE SPACES           TO WS-HIST-LINE
+           MOVE WS-RUN-DATE      TO HL-RUN-DATE
+           MOVE WS-DAY1-RESULT   TO HL-DAY1-RESULT
+           MOVE WS-DAY2-RESULT   TO HL-DAY2-RESULT
+           MOVE WS-DAY3-RESULT   TO HL-DAY3-RESULT
+           WRITE HISTORY-RECORD FROM WS-HIST-LINE
+
+           CLOSE HISTORY-FILE
+           .
+       8100-EXIT.
+           EXIT.
