@@ -0,0 +1,5 @@
+      ****************************************************************
+      * SHARED CLOSE STATEMENT - COPY ONCE PER FILE, REPLACING        *
+      * CLOSE-FILE-NAME BY THE FD'S FILE NAME                         *
+      ****************************************************************
+           CLOSE CLOSE-FILE-NAME
