@@ -0,0 +1,16 @@
+      ****************************************************************
+      * SHARED WORKING-STORAGE FOR THE NIGHTLY-RESULTS HISTORY FILE - *
+      * COPY INTO WORKING-STORAGE SECTION                             *
+      ****************************************************************
+       01  WS-HIST-FILE-STATUS                  PIC X(2).
+           88 HIST-FILE-NOT-FOUND                          VALUE '35'.
+
+       01  WS-HIST-LINE.
+           05 HL-RUN-DATE                       PIC X(8).
+           05 FILLER                            PIC X(3)   VALUE SPACES.
+           05 HL-DAY1-RESULT                    PIC Z(17)9.
+           05 FILLER                            PIC X(3)   VALUE SPACES.
+           05 HL-DAY2-RESULT                    PIC Z(17)9.
+           05 FILLER                            PIC X(3)   VALUE SPACES.
+           05 HL-DAY3-RESULT                    PIC Z(17)9.
+           05 FILLER                            PIC X(9)   VALUE SPACES.
