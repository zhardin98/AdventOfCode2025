@@ -0,0 +1,25 @@
+      ****************************************************************
+      * SHARED PARAGRAPH TO APPEND ONE CONTROL-TOTAL LINE TO THE     *
+      * BALANCING FILE - COPY INTO PROCEDURE DIVISION. CALLER MUST   *
+      * MOVE ITS OWN PROGRAM NAME TO WS-CTL-PROGRAM-NAME AND SET     *
+      * WS-RUN-DATE, WS-CTL-RECS-READ, AND WS-CTL-RECS-PROCESSED     *
+      * BEFORE PERFORMING THIS PARAGRAPH                              *
+      ****************************************************************
+       8000-WRITE-CONTROL-TOTAL.
+
+           OPEN EXTEND CTLTOTAL-FILE
+           IF CTL-FILE-NOT-FOUND
+               OPEN OUTPUT CTLTOTAL-FILE
+           END-IF
+
+           MOVE SPACES                TO WS-CTL-LINE
+           MOVE WS-CTL-PROGRAM-NAME   TO CTL-PROGRAM-ID
+           MOVE WS-RUN-DATE           TO CTL-RUN-DATE
+           MOVE WS-CTL-RECS-READ      TO CTL-RECS-READ
+           MOVE WS-CTL-RECS-PROCESSED TO CTL-RECS-PROCESSED
+           WRITE CTLTOTAL-RECORD FROM WS-CTL-LINE
+
+           CLOSE CTLTOTAL-FILE
+           .
+       8000-EXIT.
+           EXIT.
