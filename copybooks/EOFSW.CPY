@@ -0,0 +1,7 @@
+      ****************************************************************
+      * SHARED EOF SWITCH FOR THE DAY PROGRAMS - COPY INTO           *
+      * WORKING-STORAGE SECTION                                      *
+      ****************************************************************
+       01  WS-EOF                               PIC X(1).
+           88 EOF                                          VALUE 'Y'.
+           88 NOT-EOF                                      VALUE 'N'.
