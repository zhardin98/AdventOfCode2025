@@ -0,0 +1,77 @@
+//AOCNITE  JOB  (ACCTNO),'AOC NIGHTLY BATCH',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*
+//*********************************************************
+//* NIGHTLY BATCH RUN FOR THE ADVENT-OF-CODE DAY PROGRAMS.  *
+//* STEP010/020/030 RUN SECRET-ENTRANCE, GIFT-SHOP2, AND     *
+//* GIFT-SHOP3 EACH AS THEIR OWN STEP, COND-CHAINED SO A     *
+//* LATER DAY'S ABEND CAN'T UNWIND THE EARLIER DAYS' AUDIT,  *
+//* EXCEPTION, SUMMARY, AND CONTROL-TOTAL OUTPUT - THOSE ARE *
+//* ALREADY SAFELY CATALOGED BY THE TIME ANY LATER STEP RUNS.*
+//* STEP040 THEN RUNS MASTER-CONTROL, WHICH CALLS ALL THREE  *
+//* DAY PROGRAMS AGAIN AGAINST THE SAME INPUT TO PRODUCE ONE *
+//* CONSOLIDATED MASTERRPT.TXT/HISTORY.TXT LINE. THAT RERUN  *
+//* ONLY NEEDS THE THREE RESULT VALUES, NOT A SECOND COPY OF *
+//* EACH DAY'S DETAIL OUTPUT OR A SECOND CONTROL-TOTAL ROW,  *
+//* SO EVERY DETAIL/CONTROL-TOTAL DD STEP040 SHARES WITH THE *
+//* EARLIER STEPS IS DUMMIED OUT AND ONLY MASTERRPT/HISTORY  *
+//* ARE LET THROUGH.                                         *
+//*********************************************************
+//*
+//STEP010  EXEC PGM=SECRENT
+//STEPLIB  DD DSN=AOC.LOADLIB,DISP=SHR
+//INFILE1  DD DSN=AOC.DAY01.INFILE,DISP=SHR
+//AUDITOUT DD DSN=AOC.DAY01.AUDITOUT,DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(5,5),RLSE),DCB=(RECFM=FB,LRECL=80)
+//EXCPTOUT DD DSN=AOC.DAY01.EXCPTOUT,DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(1,1),RLSE),DCB=(RECFM=FB,LRECL=80)
+//DOORSUM  DD DSN=AOC.DAY01.DOORSUM,DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(1,1),RLSE),DCB=(RECFM=FB,LRECL=80)
+//CKPTFILE DD DSN=AOC.DAY01.CKPTFILE,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(CYL,(1,1),RLSE),DCB=(RECFM=FB,LRECL=80)
+//CTLTOTAL DD DSN=AOC.NIGHTLY.CTLTOTAL,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(CYL,(1,1),RLSE),DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=GIFTSHP2,COND=(4,LT,STEP010)
+//STEPLIB  DD DSN=AOC.LOADLIB,DISP=SHR
+//INFILE2  DD DSN=AOC.DAY02.INFILE,DISP=SHR
+//INVALOUT DD DSN=AOC.DAY02.INVALOUT,DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(5,5),RLSE),DCB=(RECFM=FB,LRECL=80)
+//CTLTOTAL DD DSN=AOC.NIGHTLY.CTLTOTAL,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(CYL,(1,1),RLSE),DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=GIFTSHP3,COND=((4,LT,STEP010),(4,LT,STEP020))
+//STEPLIB  DD DSN=AOC.LOADLIB,DISP=SHR
+//INFILE3  DD DSN=AOC.DAY03.INFILE,DISP=SHR
+//JOLTDET  DD DSN=AOC.DAY03.JOLTDET,DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(5,5),RLSE),DCB=(RECFM=FB,LRECL=80)
+//JOLTERR  DD DSN=AOC.DAY03.JOLTERR,DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(1,1),RLSE),DCB=(RECFM=FB,LRECL=80)
+//CTLTOTAL DD DSN=AOC.NIGHTLY.CTLTOTAL,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(CYL,(1,1),RLSE),DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=MASTRCTL,COND=((4,LT,STEP010),(4,LT,STEP020),
+//            (4,LT,STEP030))
+//STEPLIB  DD DSN=AOC.LOADLIB,DISP=SHR
+//INFILE1  DD DSN=AOC.DAY01.INFILE,DISP=SHR
+//INFILE2  DD DSN=AOC.DAY02.INFILE,DISP=SHR
+//INFILE3  DD DSN=AOC.DAY03.INFILE,DISP=SHR
+//*        THESE ARE ALL DUMMIED - EACH ONE WAS ALREADY WRITTEN BY
+//*        STEP010/020/030 AND THIS STEP'S CALLS TO THE SAME DAY
+//*        PROGRAMS HAVE NOTHING NEW TO ADD TO THEM
+//AUDITOUT DD DUMMY
+//EXCPTOUT DD DUMMY
+//DOORSUM  DD DUMMY
+//CKPTFILE DD DUMMY
+//INVALOUT DD DUMMY
+//JOLTDET  DD DUMMY
+//JOLTERR  DD DUMMY
+//CTLTOTAL DD DUMMY
+//MASTERRPT DD DSN=AOC.NIGHTLY.MASTERRPT,DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(1,1),RLSE),DCB=(RECFM=FB,LRECL=80)
+//HISTORY  DD DSN=AOC.NIGHTLY.HISTORY,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(CYL,(1,1),RLSE),DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
