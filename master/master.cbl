@@ -0,0 +1,146 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MASTER-CONTROL.
+       AUTHOR. ZACHARY HARDIN.
+       DATE-WRITTEN. DEC 8 2025.
+      ***************************************************************
+      * MASTER DRIVER FOR THE NIGHTLY AOC 2025 BATCH SUITE.          *
+      * CALLS SECRET-ENTRANCE (DAY 1), GIFT-SHOP2 (DAY 2), AND       *
+      * GIFT-SHOP3 (DAY 3) AS SUBPROGRAMS AGAINST ONE SHARED RUN     *
+      * DATE, THEN WRITES ONE CONSOLIDATED REPORT WITH ALL THREE     *
+      * RESULTS SIDE BY SIDE INSTEAD OF THREE SEPARATE DISPLAYS      *
+      * SCATTERED ACROSS THREE JOB LOGS.                             *
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    CONSOLIDATED REPORT OF ALL THREE DAY PROGRAMS' RESULTS
+           SELECT REPORT-FILE ASSIGN TO 'MASTERRPT.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           COPY HISTSL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REPORT-FILE
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS REPORT-RECORD.
+       01  REPORT-RECORD                        PIC X(80).
+
+       COPY HISTFD.
+
+       WORKING-STORAGE SECTION.
+       01  WS-BEGIN                             PIC X(27)
+           VALUE 'WORKING STORAGE BEGINS HERE'.
+
+      *    RUN DATE SHARED ACROSS ALL THREE SUBPROGRAM CALLS
+       01  WS-RUN-DATE                          PIC X(8).
+
+       01  WS-DAY1-RESULT                       PIC 9(18)  VALUE 0.
+       01  WS-DAY2-RESULT                       PIC 9(18)  VALUE 0.
+       01  WS-DAY3-RESULT                       PIC 9(18)  VALUE 0.
+
+       01  WS-REPORT-LINE.
+           05 WR-LABEL                          PIC X(30).
+           05 FILLER                            PIC X(3)   VALUE SPACES.
+           05 WR-RESULT                         PIC Z(17)9.
+           05 FILLER                            PIC X(30)  VALUE SPACES.
+
+       01  WS-HEADER-LINE.
+           05 WH-LABEL                          PIC X(22)  VALUE
+               'NIGHTLY BATCH RESULTS'.
+           05 FILLER                            PIC X(10)  VALUE
+               'RUN DATE: '.
+           05 WH-RUN-DATE                       PIC X(8).
+           05 FILLER                            PIC X(40)  VALUE SPACES.
+
+       COPY HISTWS.
+
+       01  WS-END                               PIC X(25)
+           VALUE 'WORKING STORAGE ENDS HERE'.
+
+       PROCEDURE DIVISION.
+      ***************************************************************
+      * MAINLINE                                                    *
+      ***************************************************************
+       0000-MAINLINE.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+           PERFORM 1000-OPEN-FILE      THRU 1000-EXIT
+           PERFORM 2000-CALL-DAY-PGMS  THRU 2000-EXIT
+           PERFORM 2500-WRITE-REPORT   THRU 2500-EXIT
+           PERFORM 8100-WRITE-HISTORY-LINE THRU 8100-EXIT
+           PERFORM 9000-CLOSE-FILE     THRU 9000-EXIT
+           DISPLAY 'DAY 1 (SECRET-ENTRANCE) TIMES AT ZERO: '
+               WS-DAY1-RESULT
+           DISPLAY 'DAY 2 (GIFT-SHOP2) SUM: ' WS-DAY2-RESULT
+           DISPLAY 'DAY 3 (GIFT-SHOP3) SUM: ' WS-DAY3-RESULT
+           .
+       0000-EXIT.
+           GOBACK.
+
+      ****************************************************************
+      * OPEN FILE                                                    *
+      ****************************************************************
+       1000-OPEN-FILE.
+
+           COPY OPENFILE REPLACING OPEN-MODE BY OUTPUT
+               OPEN-FILE-NAME BY REPORT-FILE.
+           .
+       1000-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * CALL EACH DAY PROGRAM'S LOGIC AS A SUBPROGRAM AGAINST THE    *
+      * SAME SHARED RUN DATE                                         *
+      ****************************************************************
+       2000-CALL-DAY-PGMS.
+
+           CALL 'SECRET-ENTRANCE-RUN' USING WS-RUN-DATE WS-DAY1-RESULT
+           CALL 'GIFT-SHOP2-RUN'      USING WS-RUN-DATE WS-DAY2-RESULT
+           CALL 'GIFT-SHOP3-RUN'      USING WS-RUN-DATE WS-DAY3-RESULT
+           .
+       2000-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * WRITE THE CONSOLIDATED REPORT WITH ALL THREE RESULTS         *
+      ****************************************************************
+       2500-WRITE-REPORT.
+
+           MOVE WS-RUN-DATE TO WH-RUN-DATE
+           WRITE REPORT-RECORD FROM WS-HEADER-LINE
+
+           MOVE SPACES              TO WS-REPORT-LINE
+           MOVE 'DAY 1 - TIMES AT ZERO'
+                                     TO WR-LABEL
+           MOVE WS-DAY1-RESULT       TO WR-RESULT
+           WRITE REPORT-RECORD FROM WS-REPORT-LINE
+
+           MOVE SPACES              TO WS-REPORT-LINE
+           MOVE 'DAY 2 - INVALID ID SUM'
+                                     TO WR-LABEL
+           MOVE WS-DAY2-RESULT       TO WR-RESULT
+           WRITE REPORT-RECORD FROM WS-REPORT-LINE
+
+           MOVE SPACES              TO WS-REPORT-LINE
+           MOVE 'DAY 3 - JOLTAGE SUM'
+                                     TO WR-LABEL
+           MOVE WS-DAY3-RESULT       TO WR-RESULT
+           WRITE REPORT-RECORD FROM WS-REPORT-LINE
+           .
+       2500-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * CLOSE FILE                                                   *
+      ****************************************************************
+       9000-CLOSE-FILE.
+
+           COPY CLOSEFIL REPLACING CLOSE-FILE-NAME BY REPORT-FILE.
+           .
+       9000-EXIT.
+           EXIT.
+
+           COPY HISTPA.
